@@ -5,17 +5,87 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT WORD-FILE ASSIGN TO "words.txt"
+           SELECT WORD-FILE ASSIGN TO DYNAMIC WS-WORD-FILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT GAME-HISTORY-FILE ASSIGN TO "GAMEHIST.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+
+           SELECT GUESSES-FILE ASSIGN TO "GUESSES.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RESULTS-FILE ASSIGN TO "RESULTS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT LEADERBOARD-FILE ASSIGN TO "LEADERBD.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LB-PLAYER-ID
+               FILE STATUS IS WS-LB-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  WORD-FILE.
-       01  WORD-RECORD         PIC X(20).
+       01  WORD-RECORD         PIC X(200).
+
+       FD  GAME-HISTORY-FILE.
+       01  HISTORY-RECORD.
+           05  HIST-TIMESTAMP      PIC X(21).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  HIST-WORD           PIC X(20).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  HIST-RESULT         PIC X(04).
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  HIST-WRONG-COUNT    PIC 9.
+           05  FILLER              PIC X(01) VALUE SPACE.
+           05  HIST-GUESS-COUNT    PIC 99.
+
+       FD  GUESSES-FILE.
+       01  GUESS-RECORD            PIC X(01).
+
+       FD  RESULTS-FILE.
+       01  RESULT-RECORD           PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-ACTIVE             PIC X.
+           05  FILLER                  PIC X(01).
+           05  CKPT-SELECTED-WORD      PIC X(20).
+           05  FILLER                  PIC X(01).
+           05  CKPT-WORD-LENGTH        PIC 99.
+           05  FILLER                  PIC X(01).
+           05  CKPT-DISPLAY-WORD       PIC X(40).
+           05  FILLER                  PIC X(01).
+           05  CKPT-GUESSED-LETTERS    PIC X(26).
+           05  FILLER                  PIC X(01).
+           05  CKPT-GUESS-COUNT        PIC 99.
+           05  FILLER                  PIC X(01).
+           05  CKPT-WRONG-COUNT        PIC 9.
+           05  FILLER                  PIC X(01).
+           05  CKPT-MAX-WRONG          PIC 9.
+           05  FILLER                  PIC X(01).
+           05  CKPT-WORD-FILE-NAME     PIC X(40).
+
+       FD  LEADERBOARD-FILE.
+       01  LEADERBOARD-RECORD.
+           05  LB-PLAYER-ID            PIC X(10).
+           05  FILLER                  PIC X(01).
+           05  LB-WINS                 PIC 9(5).
+           05  FILLER                  PIC X(01).
+           05  LB-LOSSES               PIC 9(5).
+           05  FILLER                  PIC X(01).
+           05  LB-CURRENT-STREAK       PIC 9(3).
+           05  FILLER                  PIC X(01).
+           05  LB-BEST-STREAK          PIC 9(3).
 
        WORKING-STORAGE SECTION.
        01  WS-WORD-TABLE.
-           05  WS-WORD-COUNT   PIC 99 VALUE 0.
+           05  WS-WORD-COUNT   PIC 999 VALUE 0.
            05  WS-WORDS OCCURS 100 TIMES.
                10  WS-WORD     PIC X(20).
        
@@ -35,61 +105,365 @@
            05  WS-PLAY-AGAIN       PIC X.
 
        01  WS-TEMP-DATA.
-           05  WS-RANDOM-NUM       PIC 99.
+           05  WS-RANDOM-NUM       PIC 999.
            05  WS-SEED             PIC 9(8).
-           05  WS-INDEX            PIC 99.
+           05  WS-INDEX            PIC 999.
            05  WS-CHAR-INDEX       PIC 99.
            05  WS-FOUND-FLAG       PIC X VALUE 'N'.
            05  WS-ALREADY-GUESSED  PIC X VALUE 'N'.
            05  WS-CURRENT-CHAR     PIC X.
            05  WS-WORD-CHAR        PIC X.
            05  WS-DISPLAY-POS      PIC 99.
+           05  WS-CANDIDATE-LEN    PIC 99.
+           05  WS-HINT-FOUND       PIC X VALUE 'N'.
+           05  WS-HINT-CHAR-INDEX  PIC 99.
+           05  WS-VALID-INPUT      PIC X VALUE 'N'.
 
        01  WS-FILE-STATUS.
            05  WS-EOF              PIC X VALUE 'N'.
+           05  WS-HIST-FILE-STATUS PIC X(02) VALUE "00".
+           05  WS-CKPT-FILE-STATUS PIC X(02) VALUE "00".
+           05  WS-LB-FILE-STATUS   PIC X(02) VALUE "00".
+
+       01  WS-PLAYER-DATA.
+           05  WS-PLAYER-ID        PIC X(10) VALUE SPACES.
+           05  WS-LB-RECORD-FOUND  PIC X VALUE 'N'.
+
+       01  WS-CHECKPOINT-DATA.
+           05  WS-RESUME-GAME      PIC X VALUE 'N'.
+           05  WS-RESUME-CHOICE    PIC X VALUE 'N'.
+           05  WS-DECLINED-CHECKPOINT PIC X VALUE 'N'.
+
+       01  WS-CATEGORY-DATA.
+           05  WS-WORD-FILE-NAME   PIC X(40) VALUE "words.txt".
+           05  WS-CATEGORY-CHOICE  PIC X VALUE '1'.
+
+       01  WS-RUN-MODE-DATA.
+           05  WS-BATCH-MODE       PIC X VALUE 'N'.
+           05  WS-COMMAND-LINE     PIC X(80) VALUE SPACES.
+           05  WS-BATCH-EOF        PIC X VALUE 'N'.
+           05  WS-BATCH-TRUNCATED  PIC X VALUE 'N'.
+           05  WS-RESULT-LINE      PIC X(80).
+
+       01  WS-DIFFICULTY-DATA.
+           05  WS-DIFFICULTY-CHOICE    PIC X VALUE '2'.
+           05  WS-MIN-WORD-LEN         PIC 99 VALUE 1.
+           05  WS-MAX-WORD-LEN         PIC 99 VALUE 20.
+           05  WS-ELIGIBLE-COUNT       PIC 999 VALUE 0.
+           05  WS-ELIGIBLE-WORDS OCCURS 100 TIMES.
+               10  WS-ELIGIBLE-INDEX   PIC 999.
+
+       01  WS-LOAD-STATS.
+           05  WS-LINES-READ       PIC 999 VALUE 0.
+           05  WS-LINES-ACCEPTED   PIC 999 VALUE 0.
+           05  WS-LINES-REJECTED   PIC 999 VALUE 0.
+           05  WS-WORD-VALID       PIC X VALUE 'N'.
+           05  WS-DUPLICATE-FOUND  PIC X VALUE 'N'.
+           05  WS-REJECT-REASON    PIC X(28) VALUE SPACES.
+           05  WS-LINE-CONTINUES   PIC X VALUE 'N'.
+
+       01  WS-EXCEPTION-TABLE.
+           05  WS-EXCEPTION-COUNT  PIC 999 VALUE 0.
+           05  WS-EXCEPTIONS OCCURS 100 TIMES.
+               10  WS-EXCEPTION-TEXT    PIC X(40).
+               10  WS-EXCEPTION-REASON  PIC X(28).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INITIALIZE-GAME
+           PERFORM DETERMINE-RUN-MODE
+           PERFORM CAPTURE-PLAYER-ID
+           IF WS-BATCH-MODE = 'Y'
+               PERFORM BATCH-OPEN-FILES
+           ELSE
+               PERFORM CHECK-FOR-CHECKPOINT
+           END-IF
+           IF WS-RESUME-GAME = 'N'
+               PERFORM SELECT-CATEGORY
+           END-IF
            PERFORM LOAD-WORDS
            PERFORM GAME-LOOP UNTIL WS-PLAY-AGAIN = 'N' OR 'n'
-           DISPLAY "Thanks for playing!"
+                   OR (WS-BATCH-MODE = 'Y' AND WS-BATCH-EOF = 'Y')
+           IF WS-BATCH-MODE = 'Y'
+               PERFORM BATCH-CLOSE-FILES
+           ELSE
+               DISPLAY "Thanks for playing!"
+           END-IF
            STOP RUN.
 
+       DETERMINE-RUN-MODE.
+           MOVE SPACES TO WS-COMMAND-LINE
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+           MOVE FUNCTION UPPER-CASE(WS-COMMAND-LINE) TO WS-COMMAND-LINE
+           IF WS-COMMAND-LINE(1:5) = "BATCH"
+               MOVE 'Y' TO WS-BATCH-MODE
+           END-IF.
+
+       BATCH-OPEN-FILES.
+           OPEN INPUT GUESSES-FILE
+           OPEN OUTPUT RESULTS-FILE.
+
+       BATCH-CLOSE-FILES.
+           CLOSE GUESSES-FILE
+           CLOSE RESULTS-FILE.
+
+       CHECK-FOR-CHECKPOINT.
+           MOVE 'N' TO WS-RESUME-GAME
+           MOVE 'N' TO WS-DECLINED-CHECKPOINT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       IF CKPT-ACTIVE = 'Y'
+                           DISPLAY " "
+                           DISPLAY "A previous game was interrupted mid-round."
+                           DISPLAY "Resume that game? (Y/N): " WITH NO ADVANCING
+                           ACCEPT WS-RESUME-CHOICE
+                           MOVE FUNCTION UPPER-CASE(WS-RESUME-CHOICE)
+                               TO WS-RESUME-CHOICE
+                           IF WS-RESUME-CHOICE = 'Y'
+                               PERFORM RESTORE-FROM-CHECKPOINT
+                               MOVE 'Y' TO WS-RESUME-GAME
+                           ELSE
+                               MOVE 'Y' TO WS-DECLINED-CHECKPOINT
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-DECLINED-CHECKPOINT = 'Y'
+               PERFORM CLEAR-CHECKPOINT
+           END-IF.
+
+       RESTORE-FROM-CHECKPOINT.
+           MOVE CKPT-SELECTED-WORD   TO WS-SELECTED-WORD
+           MOVE CKPT-WORD-LENGTH     TO WS-WORD-LENGTH
+           MOVE CKPT-DISPLAY-WORD    TO WS-DISPLAY-WORD
+           MOVE CKPT-GUESSED-LETTERS TO WS-GUESSED-LETTERS
+           MOVE CKPT-GUESS-COUNT     TO WS-GUESS-COUNT
+           MOVE CKPT-WRONG-COUNT     TO WS-WRONG-COUNT
+           MOVE CKPT-MAX-WRONG       TO WS-MAX-WRONG
+           MOVE CKPT-WORD-FILE-NAME  TO WS-WORD-FILE-NAME
+           MOVE 'N' TO WS-GAME-WON
+           MOVE 'N' TO WS-GAME-OVER.
+
+       SAVE-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE 'Y' TO CKPT-ACTIVE
+           MOVE WS-SELECTED-WORD   TO CKPT-SELECTED-WORD
+           MOVE WS-WORD-LENGTH     TO CKPT-WORD-LENGTH
+           MOVE WS-DISPLAY-WORD    TO CKPT-DISPLAY-WORD
+           MOVE WS-GUESSED-LETTERS TO CKPT-GUESSED-LETTERS
+           MOVE WS-GUESS-COUNT     TO CKPT-GUESS-COUNT
+           MOVE WS-WRONG-COUNT     TO CKPT-WRONG-COUNT
+           MOVE WS-MAX-WRONG       TO CKPT-MAX-WRONG
+           MOVE WS-WORD-FILE-NAME  TO CKPT-WORD-FILE-NAME
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-RECORD
+           MOVE 'N' TO CKPT-ACTIVE
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
        INITIALIZE-GAME.
            MOVE FUNCTION CURRENT-DATE (9:8) TO WS-SEED
            COMPUTE WS-RANDOM-NUM = FUNCTION RANDOM(WS-SEED) * 100.
 
+       CAPTURE-PLAYER-ID.
+           IF WS-BATCH-MODE = 'Y'
+               MOVE "BATCH" TO WS-PLAYER-ID
+           ELSE
+               DISPLAY " "
+               DISPLAY "Enter your player ID: " WITH NO ADVANCING
+               ACCEPT WS-PLAYER-ID
+               IF WS-PLAYER-ID = SPACES
+                   MOVE "GUEST" TO WS-PLAYER-ID
+               END-IF
+           END-IF.
+
+       SELECT-CATEGORY.
+           IF WS-BATCH-MODE = 'Y'
+               MOVE '1' TO WS-CATEGORY-CHOICE
+           ELSE
+               DISPLAY " "
+               DISPLAY "Choose a word category:"
+               DISPLAY "  1. General"
+               DISPLAY "  2. Animals"
+               DISPLAY "  3. COBOL Terms"
+               DISPLAY "  4. Countries"
+               DISPLAY "Enter choice (1-4): " WITH NO ADVANCING
+               ACCEPT WS-CATEGORY-CHOICE
+           END-IF
+
+           EVALUATE WS-CATEGORY-CHOICE
+               WHEN '2'
+                   MOVE "ANIMALS.TXT" TO WS-WORD-FILE-NAME
+               WHEN '3'
+                   MOVE "COBOL-TERMS.TXT" TO WS-WORD-FILE-NAME
+               WHEN '4'
+                   MOVE "COUNTRIES.TXT" TO WS-WORD-FILE-NAME
+               WHEN OTHER
+                   MOVE "words.txt" TO WS-WORD-FILE-NAME
+           END-EVALUATE.
+
        LOAD-WORDS.
            OPEN INPUT WORD-FILE
-           PERFORM UNTIL WS-EOF = 'Y' OR WS-WORD-COUNT >= 100
+           PERFORM UNTIL WS-EOF = 'Y'
                READ WORD-FILE
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
-                       ADD 1 TO WS-WORD-COUNT
-                       MOVE WORD-RECORD TO WS-WORDS(WS-WORD-COUNT)
+                       ADD 1 TO WS-LINES-READ
+                       PERFORM VALIDATE-WORD-RECORD
                END-READ
            END-PERFORM
-           CLOSE WORD-FILE.
+           CLOSE WORD-FILE
+           PERFORM DISPLAY-LOAD-SUMMARY
+           IF WS-WORD-COUNT = 0
+               DISPLAY "No usable words were found in the word file."
+               DISPLAY "Cannot start a game with an empty word list."
+               STOP RUN
+           END-IF.
+
+       VALIDATE-WORD-RECORD.
+           MOVE 'Y' TO WS-WORD-VALID
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF WS-LINE-CONTINUES = 'Y'
+               MOVE 'N' TO WS-WORD-VALID
+               MOVE "OVERSIZED - OVER 20 CHARS" TO WS-REJECT-REASON
+           ELSE
+               IF WORD-RECORD = SPACES
+                   MOVE 'N' TO WS-WORD-VALID
+                   MOVE "BLANK LINE" TO WS-REJECT-REASON
+               ELSE
+                   IF WORD-RECORD(21:180) NOT = SPACES
+                       MOVE 'N' TO WS-WORD-VALID
+                       MOVE "OVERSIZED - OVER 20 CHARS" TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-WORD-VALID = 'Y'
+               PERFORM CHECK-DUPLICATE-WORD
+               IF WS-DUPLICATE-FOUND = 'Y'
+                   MOVE 'N' TO WS-WORD-VALID
+                   MOVE "DUPLICATE ENTRY" TO WS-REJECT-REASON
+               END-IF
+           END-IF
+
+           IF WS-WORD-VALID = 'Y' AND WS-WORD-COUNT >= 100
+               MOVE 'N' TO WS-WORD-VALID
+               MOVE "TABLE FULL - OVER 100 WORDS" TO WS-REJECT-REASON
+           END-IF
+
+           IF WORD-RECORD(200:1) NOT = SPACE
+               MOVE 'Y' TO WS-LINE-CONTINUES
+           ELSE
+               MOVE 'N' TO WS-LINE-CONTINUES
+           END-IF
+
+           IF WS-WORD-VALID = 'Y'
+               ADD 1 TO WS-WORD-COUNT
+               ADD 1 TO WS-LINES-ACCEPTED
+               MOVE WORD-RECORD(1:20) TO WS-WORDS(WS-WORD-COUNT)
+           ELSE
+               PERFORM REJECT-WORD-RECORD
+           END-IF.
+
+       CHECK-DUPLICATE-WORD.
+           MOVE 'N' TO WS-DUPLICATE-FOUND
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-WORD-COUNT
+               IF WS-WORDS(WS-INDEX) = WORD-RECORD(1:20)
+                   MOVE 'Y' TO WS-DUPLICATE-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       REJECT-WORD-RECORD.
+           ADD 1 TO WS-LINES-REJECTED
+           IF WS-EXCEPTION-COUNT < 100
+               ADD 1 TO WS-EXCEPTION-COUNT
+               MOVE WORD-RECORD TO WS-EXCEPTION-TEXT(WS-EXCEPTION-COUNT)
+               MOVE WS-REJECT-REASON TO WS-EXCEPTION-REASON(WS-EXCEPTION-COUNT)
+           END-IF.
+
+       DISPLAY-LOAD-SUMMARY.
+           DISPLAY " "
+           DISPLAY "Word file load summary"
+           DISPLAY "-----------------------"
+           DISPLAY "Lines read    : " WS-LINES-READ
+           DISPLAY "Words accepted: " WS-LINES-ACCEPTED
+           DISPLAY "Lines rejected: " WS-LINES-REJECTED
+
+           IF WS-EXCEPTION-COUNT > 0
+               DISPLAY " "
+               DISPLAY "Rejected entries:"
+               PERFORM VARYING WS-INDEX FROM 1 BY 1
+                       UNTIL WS-INDEX > WS-EXCEPTION-COUNT
+                   DISPLAY "  [" WS-EXCEPTION-TEXT(WS-INDEX) "] "
+                       WS-EXCEPTION-REASON(WS-INDEX)
+               END-PERFORM
+           END-IF
+           DISPLAY " ".
 
        GAME-LOOP.
-           PERFORM SETUP-NEW-GAME
+           IF WS-RESUME-GAME = 'Y'
+               MOVE 'N' TO WS-RESUME-GAME
+           ELSE
+               PERFORM SELECT-DIFFICULTY
+               PERFORM SETUP-NEW-GAME
+           END-IF
            PERFORM PLAY-ROUND UNTIL WS-GAME-OVER = 'Y'
            PERFORM END-GAME
            PERFORM ASK-PLAY-AGAIN.
 
+       SELECT-DIFFICULTY.
+           IF WS-BATCH-MODE = 'Y'
+               MOVE '2' TO WS-DIFFICULTY-CHOICE
+           ELSE
+               DISPLAY " "
+               DISPLAY "Choose a difficulty:"
+               DISPLAY "  1. Easy   (9 wrong guesses, shorter words)"
+               DISPLAY "  2. Medium (6 wrong guesses, medium words)"
+               DISPLAY "  3. Hard   (4 wrong guesses, longer words)"
+               DISPLAY "Enter choice (1-3): " WITH NO ADVANCING
+               ACCEPT WS-DIFFICULTY-CHOICE
+           END-IF
+
+           EVALUATE WS-DIFFICULTY-CHOICE
+               WHEN '1'
+                   MOVE 9 TO WS-MAX-WRONG
+                   MOVE 1 TO WS-MIN-WORD-LEN
+                   MOVE 5 TO WS-MAX-WORD-LEN
+               WHEN '3'
+                   MOVE 4 TO WS-MAX-WRONG
+                   MOVE 9 TO WS-MIN-WORD-LEN
+                   MOVE 20 TO WS-MAX-WORD-LEN
+               WHEN OTHER
+                   MOVE 6 TO WS-MAX-WRONG
+                   MOVE 6 TO WS-MIN-WORD-LEN
+                   MOVE 8 TO WS-MAX-WORD-LEN
+           END-EVALUATE.
+
        SETUP-NEW-GAME.
            MOVE 'N' TO WS-GAME-WON
            MOVE 'N' TO WS-GAME-OVER
+           MOVE 'N' TO WS-BATCH-TRUNCATED
            MOVE 0 TO WS-WRONG-COUNT
            MOVE 0 TO WS-GUESS-COUNT
            MOVE SPACES TO WS-GUESSED-LETTERS
            MOVE SPACES TO WS-DISPLAY-WORD
-           
-           COMPUTE WS-RANDOM-NUM = FUNCTION RANDOM * WS-WORD-COUNT + 1
-           MOVE WS-WORDS(WS-RANDOM-NUM) TO WS-SELECTED-WORD
-           
+
+           PERFORM BUILD-ELIGIBLE-WORD-LIST
+           COMPUTE WS-RANDOM-NUM = FUNCTION RANDOM * WS-ELIGIBLE-COUNT + 1
+           MOVE WS-ELIGIBLE-INDEX(WS-RANDOM-NUM) TO WS-INDEX
+           MOVE WS-WORDS(WS-INDEX) TO WS-SELECTED-WORD
+
            MOVE 0 TO WS-WORD-LENGTH
            PERFORM VARYING WS-INDEX FROM 1 BY 1 
                    UNTIL WS-INDEX > 20 OR WS-SELECTED-WORD(WS-INDEX:1) = SPACE
@@ -104,27 +478,131 @@
                END-IF
            END-PERFORM.
 
+       BUILD-ELIGIBLE-WORD-LIST.
+           MOVE 0 TO WS-ELIGIBLE-COUNT
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-WORD-COUNT
+               PERFORM COMPUTE-CANDIDATE-LENGTH
+               IF WS-CANDIDATE-LEN >= WS-MIN-WORD-LEN AND
+                       WS-CANDIDATE-LEN <= WS-MAX-WORD-LEN
+                   ADD 1 TO WS-ELIGIBLE-COUNT
+                   MOVE WS-INDEX TO WS-ELIGIBLE-INDEX(WS-ELIGIBLE-COUNT)
+               END-IF
+           END-PERFORM
+
+           IF WS-ELIGIBLE-COUNT = 0
+               DISPLAY "No words match this difficulty's length band -"
+               DISPLAY "using the full word list instead."
+               MOVE WS-WORD-COUNT TO WS-ELIGIBLE-COUNT
+               PERFORM VARYING WS-INDEX FROM 1 BY 1
+                       UNTIL WS-INDEX > WS-WORD-COUNT
+                   MOVE WS-INDEX TO WS-ELIGIBLE-INDEX(WS-INDEX)
+               END-PERFORM
+           END-IF.
+
+       COMPUTE-CANDIDATE-LENGTH.
+           MOVE 0 TO WS-CANDIDATE-LEN
+           PERFORM VARYING WS-CHAR-INDEX FROM 1 BY 1
+                   UNTIL WS-CHAR-INDEX > 20 OR
+                       WS-WORDS(WS-INDEX)(WS-CHAR-INDEX:1) = SPACE
+               ADD 1 TO WS-CANDIDATE-LEN
+           END-PERFORM.
+
        PLAY-ROUND.
-           DISPLAY " "
-           PERFORM DISPLAY-HANGMAN
-           DISPLAY " "
-           DISPLAY "Word: " WS-DISPLAY-WORD
-           DISPLAY "Guessed letters: " WS-GUESSED-LETTERS
-           DISPLAY " "
-           DISPLAY "Enter a letter: " WITH NO ADVANCING
-           ACCEPT WS-USER-GUESS
-           
-           MOVE FUNCTION UPPER-CASE(WS-USER-GUESS) TO WS-USER-GUESS
-           
-           PERFORM CHECK-ALREADY-GUESSED
-           IF WS-ALREADY-GUESSED = 'Y'
-               DISPLAY "You already guessed that letter!"
+           IF WS-BATCH-MODE = 'Y'
+               PERFORM READ-BATCH-GUESS
            ELSE
-               PERFORM PROCESS-GUESS
+               DISPLAY " "
+               PERFORM DISPLAY-HANGMAN
+               DISPLAY " "
+               DISPLAY "Word: " WS-DISPLAY-WORD
+               DISPLAY "Guessed letters: " WS-GUESSED-LETTERS
+               DISPLAY " "
+               PERFORM GET-VALID-GUESS
            END-IF
-           
-           PERFORM CHECK-WIN-CONDITION
-           PERFORM CHECK-LOSE-CONDITION.
+
+           IF WS-BATCH-MODE = 'Y' AND WS-BATCH-EOF = 'Y'
+               MOVE 'Y' TO WS-GAME-OVER
+               MOVE 'Y' TO WS-BATCH-TRUNCATED
+           ELSE
+               IF WS-USER-GUESS = '?'
+                   PERFORM USE-HINT
+               ELSE
+                   PERFORM CHECK-ALREADY-GUESSED
+                   IF WS-ALREADY-GUESSED = 'Y'
+                       IF WS-BATCH-MODE = 'N'
+                           DISPLAY "You already guessed that letter!"
+                       END-IF
+                   ELSE
+                       PERFORM PROCESS-GUESS
+                   END-IF
+               END-IF
+
+               PERFORM CHECK-WIN-CONDITION
+               PERFORM CHECK-LOSE-CONDITION
+           END-IF.
+
+       GET-VALID-GUESS.
+           MOVE 'N' TO WS-VALID-INPUT
+           PERFORM UNTIL WS-VALID-INPUT = 'Y'
+               DISPLAY "Enter a letter (or ? for a hint): " WITH NO ADVANCING
+               ACCEPT WS-USER-GUESS
+               MOVE FUNCTION UPPER-CASE(WS-USER-GUESS) TO WS-USER-GUESS
+               IF WS-USER-GUESS = '?' OR
+                       (WS-USER-GUESS >= 'A' AND WS-USER-GUESS <= 'Z')
+                   MOVE 'Y' TO WS-VALID-INPUT
+               ELSE
+                   DISPLAY "Please enter a single letter A-Z (or ? for a hint)."
+               END-IF
+           END-PERFORM.
+
+       READ-BATCH-GUESS.
+           MOVE 'N' TO WS-VALID-INPUT
+           PERFORM UNTIL WS-VALID-INPUT = 'Y' OR WS-BATCH-EOF = 'Y'
+               PERFORM READ-ONE-BATCH-GUESS
+           END-PERFORM.
+
+       READ-ONE-BATCH-GUESS.
+           READ GUESSES-FILE
+               AT END
+                   MOVE 'Y' TO WS-BATCH-EOF
+               NOT AT END
+                   MOVE GUESS-RECORD(1:1) TO WS-USER-GUESS
+                   MOVE FUNCTION UPPER-CASE(WS-USER-GUESS) TO WS-USER-GUESS
+                   IF WS-USER-GUESS = '?' OR
+                           (WS-USER-GUESS >= 'A' AND WS-USER-GUESS <= 'Z')
+                       MOVE 'Y' TO WS-VALID-INPUT
+                   END-IF
+           END-READ.
+
+       USE-HINT.
+           PERFORM FIND-UNREVEALED-LETTER
+           IF WS-HINT-FOUND = 'N'
+               IF WS-BATCH-MODE = 'N'
+                   DISPLAY "No more letters left to hint!"
+               END-IF
+           ELSE
+               MOVE WS-SELECTED-WORD(WS-HINT-CHAR-INDEX:1) TO WS-WORD-CHAR
+               MOVE FUNCTION UPPER-CASE(WS-WORD-CHAR) TO WS-USER-GUESS
+               IF WS-BATCH-MODE = 'N'
+                   DISPLAY "Hint: revealing the letter '" WS-USER-GUESS "'"
+               END-IF
+               ADD 1 TO WS-WRONG-COUNT
+               PERFORM PROCESS-GUESS
+               IF WS-BATCH-MODE = 'N'
+                   DISPLAY "(that hint cost you a wrong guess)"
+               END-IF
+           END-IF.
+
+       FIND-UNREVEALED-LETTER.
+           MOVE 'N' TO WS-HINT-FOUND
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-WORD-LENGTH
+               COMPUTE WS-DISPLAY-POS = (WS-INDEX - 1) * 2 + 1
+               IF WS-DISPLAY-WORD(WS-DISPLAY-POS:1) = '_'
+                   MOVE WS-INDEX TO WS-HINT-CHAR-INDEX
+                   MOVE 'Y' TO WS-HINT-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
 
        CHECK-ALREADY-GUESSED.
            MOVE 'N' TO WS-ALREADY-GUESSED
@@ -155,11 +633,35 @@
            
            IF WS-FOUND-FLAG = 'N'
                ADD 1 TO WS-WRONG-COUNT
-               DISPLAY "Wrong guess!"
+               IF WS-BATCH-MODE = 'N'
+                   DISPLAY "Wrong guess!"
+               END-IF
            ELSE
-               DISPLAY "Good guess!"
+               IF WS-BATCH-MODE = 'N'
+                   DISPLAY "Good guess!"
+               END-IF
+           END-IF
+
+           IF WS-BATCH-MODE = 'Y'
+               PERFORM WRITE-BATCH-GUESS-RESULT
+           ELSE
+               PERFORM SAVE-CHECKPOINT
            END-IF.
 
+       WRITE-BATCH-GUESS-RESULT.
+           MOVE SPACES TO WS-RESULT-LINE
+           IF WS-FOUND-FLAG = 'N'
+               STRING "GUESS " WS-USER-GUESS " WRONG  WORD-SO-FAR="
+                   WS-DISPLAY-WORD(1:WS-WORD-LENGTH * 2)
+                   DELIMITED BY SIZE INTO WS-RESULT-LINE
+           ELSE
+               STRING "GUESS " WS-USER-GUESS " CORRECT WORD-SO-FAR="
+                   WS-DISPLAY-WORD(1:WS-WORD-LENGTH * 2)
+                   DELIMITED BY SIZE INTO WS-RESULT-LINE
+           END-IF
+           MOVE WS-RESULT-LINE TO RESULT-RECORD
+           WRITE RESULT-RECORD.
+
        CHECK-WIN-CONDITION.
            MOVE 'Y' TO WS-GAME-WON
            PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > WS-WORD-LENGTH
@@ -237,22 +739,147 @@
                    DISPLAY " / \  |"
                    DISPLAY "      |"
                    DISPLAY "========="
+               WHEN 7
+                   DISPLAY "  +---+"
+                   DISPLAY "  |   |"
+                   DISPLAY "  X   |"
+                   DISPLAY " /|\  |"
+                   DISPLAY " / \  |"
+                   DISPLAY "      |"
+                   DISPLAY "========="
+               WHEN 8
+                   DISPLAY "  +---+"
+                   DISPLAY "  |   |"
+                   DISPLAY "  X   |"
+                   DISPLAY " /|\  |"
+                   DISPLAY " / \  |"
+                   DISPLAY " /    |"
+                   DISPLAY "========="
+               WHEN OTHER
+                   DISPLAY "  +---+"
+                   DISPLAY "  |   |"
+                   DISPLAY "  X   |"
+                   DISPLAY " /|\  |"
+                   DISPLAY " / \  |"
+                   DISPLAY " / \  |"
+                   DISPLAY "========="
            END-EVALUATE.
 
        END-GAME.
-           DISPLAY " "
-           PERFORM DISPLAY-HANGMAN
-           DISPLAY " "
-           
+           IF WS-BATCH-MODE = 'Y' AND
+                   (WS-GUESS-COUNT = 0 OR WS-BATCH-TRUNCATED = 'Y')
+               CONTINUE
+           ELSE
+               IF WS-BATCH-MODE = 'Y'
+                   PERFORM WRITE-BATCH-GAME-RESULT
+               ELSE
+                   DISPLAY " "
+                   PERFORM DISPLAY-HANGMAN
+                   DISPLAY " "
+
+                   IF WS-GAME-WON = 'Y'
+                       DISPLAY "Congratulations! You won!"
+                       DISPLAY "The word was: " WS-SELECTED-WORD
+                   ELSE
+                       DISPLAY "Sorry, you lost!"
+                       DISPLAY "The word was: " WS-SELECTED-WORD
+                   END-IF
+                   PERFORM CLEAR-CHECKPOINT
+               END-IF
+
+               PERFORM RECORD-GAME-HISTORY
+               PERFORM UPDATE-LEADERBOARD
+           END-IF.
+
+       WRITE-BATCH-GAME-RESULT.
+           MOVE SPACES TO WS-RESULT-LINE
+           IF WS-GAME-WON = 'Y'
+               STRING "RESULT WORD=" WS-SELECTED-WORD
+                   " OUTCOME=WIN  WRONG=" WS-WRONG-COUNT
+                   " GUESSES=" WS-GUESS-COUNT
+                   DELIMITED BY SIZE INTO WS-RESULT-LINE
+           ELSE
+               STRING "RESULT WORD=" WS-SELECTED-WORD
+                   " OUTCOME=LOSS WRONG=" WS-WRONG-COUNT
+                   " GUESSES=" WS-GUESS-COUNT
+                   DELIMITED BY SIZE INTO WS-RESULT-LINE
+           END-IF
+           MOVE WS-RESULT-LINE TO RESULT-RECORD
+           WRITE RESULT-RECORD.
+
+       RECORD-GAME-HISTORY.
+           MOVE SPACES TO HISTORY-RECORD
+           MOVE FUNCTION CURRENT-DATE TO HIST-TIMESTAMP
+           MOVE WS-SELECTED-WORD TO HIST-WORD
            IF WS-GAME-WON = 'Y'
-               DISPLAY "Congratulations! You won!"
-               DISPLAY "The word was: " WS-SELECTED-WORD
+               MOVE "WIN " TO HIST-RESULT
+           ELSE
+               MOVE "LOSS" TO HIST-RESULT
+           END-IF
+           MOVE WS-WRONG-COUNT TO HIST-WRONG-COUNT
+           MOVE WS-GUESS-COUNT TO HIST-GUESS-COUNT
+
+           OPEN EXTEND GAME-HISTORY-FILE
+           IF WS-HIST-FILE-STATUS = "35"
+               OPEN OUTPUT GAME-HISTORY-FILE
+           END-IF
+           WRITE HISTORY-RECORD
+           CLOSE GAME-HISTORY-FILE.
+
+       UPDATE-LEADERBOARD.
+           OPEN I-O LEADERBOARD-FILE
+           IF WS-LB-FILE-STATUS = "35"
+               OPEN OUTPUT LEADERBOARD-FILE
+               CLOSE LEADERBOARD-FILE
+               OPEN I-O LEADERBOARD-FILE
+           END-IF
+
+           MOVE 'Y' TO WS-LB-RECORD-FOUND
+           MOVE WS-PLAYER-ID TO LB-PLAYER-ID
+           READ LEADERBOARD-FILE
+               INVALID KEY
+                   PERFORM INITIALIZE-LEADERBOARD-RECORD
+           END-READ
+
+           PERFORM UPDATE-LEADERBOARD-COUNTS
+
+           IF WS-LB-RECORD-FOUND = 'Y'
+               REWRITE LEADERBOARD-RECORD
            ELSE
-               DISPLAY "Sorry, you lost!"
-               DISPLAY "The word was: " WS-SELECTED-WORD
+               WRITE LEADERBOARD-RECORD
+           END-IF
+
+           CLOSE LEADERBOARD-FILE.
+
+       INITIALIZE-LEADERBOARD-RECORD.
+           MOVE 'N' TO WS-LB-RECORD-FOUND
+           MOVE WS-PLAYER-ID TO LB-PLAYER-ID
+           MOVE 0 TO LB-WINS
+           MOVE 0 TO LB-LOSSES
+           MOVE 0 TO LB-CURRENT-STREAK
+           MOVE 0 TO LB-BEST-STREAK.
+
+       UPDATE-LEADERBOARD-COUNTS.
+           IF WS-GAME-WON = 'Y'
+               ADD 1 TO LB-WINS
+               ADD 1 TO LB-CURRENT-STREAK
+               IF LB-CURRENT-STREAK > LB-BEST-STREAK
+                   MOVE LB-CURRENT-STREAK TO LB-BEST-STREAK
+               END-IF
+           ELSE
+               ADD 1 TO LB-LOSSES
+               MOVE 0 TO LB-CURRENT-STREAK
            END-IF.
 
        ASK-PLAY-AGAIN.
-           DISPLAY " "
-           DISPLAY "Play again? (Y/N): " WITH NO ADVANCING
-           ACCEPT WS-PLAY-AGAIN.
+           IF WS-BATCH-MODE = 'Y'
+               IF WS-BATCH-EOF = 'Y'
+                   MOVE 'N' TO WS-PLAY-AGAIN
+               ELSE
+                   MOVE 'Y' TO WS-PLAY-AGAIN
+               END-IF
+           ELSE
+               DISPLAY " "
+               DISPLAY "Play again? (Y/N): " WITH NO ADVANCING
+               ACCEPT WS-PLAY-AGAIN
+           END-IF.
