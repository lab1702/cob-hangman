@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HANGRPT.
+       AUTHOR. CLAUDE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-HISTORY-FILE ASSIGN TO "GAMEHIST.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-HISTORY-FILE.
+       01  HISTORY-RECORD.
+           05  HIST-TIMESTAMP      PIC X(21).
+           05  FILLER              PIC X(01).
+           05  HIST-WORD           PIC X(20).
+           05  FILLER              PIC X(01).
+           05  HIST-RESULT         PIC X(04).
+           05  FILLER              PIC X(01).
+           05  HIST-WRONG-COUNT    PIC 9.
+           05  FILLER              PIC X(01).
+           05  HIST-GUESS-COUNT    PIC 99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  WS-EOF              PIC X VALUE 'N'.
+           05  WS-HIST-FILE-STATUS PIC X(02).
+
+       01  WS-COUNTERS.
+           05  WS-GAMES-PLAYED     PIC 9(5) VALUE 0.
+           05  WS-WINS             PIC 9(5) VALUE 0.
+           05  WS-LOSSES           PIC 9(5) VALUE 0.
+           05  WS-WIN-WRONG-TOTAL  PIC 9(7) VALUE 0.
+           05  WS-WIN-RATE         PIC ZZ9.99.
+           05  WS-AVG-WRONG        PIC Z9.99.
+
+       01  WS-WORD-LOSS-TABLE.
+           05  WS-LOSS-WORD-COUNT  PIC 999 VALUE 0.
+           05  WS-LOSS-WORDS OCCURS 200 TIMES.
+               10  WS-LOSS-WORD    PIC X(20).
+               10  WS-LOSS-COUNT   PIC 999 VALUE 0.
+
+       01  WS-TEMP-DATA.
+           05  WS-INDEX            PIC 999.
+           05  WS-WORD-FOUND       PIC X VALUE 'N'.
+           05  WS-MAX-LOSS-COUNT   PIC 999 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM READ-HISTORY-FILE
+           PERFORM COMPUTE-STATISTICS
+           PERFORM PRINT-REPORT
+           STOP RUN.
+
+       READ-HISTORY-FILE.
+           OPEN INPUT GAME-HISTORY-FILE
+           IF WS-HIST-FILE-STATUS = "00"
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ GAME-HISTORY-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           PERFORM TALLY-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE GAME-HISTORY-FILE
+           END-IF.
+
+       TALLY-RECORD.
+           ADD 1 TO WS-GAMES-PLAYED
+           IF HIST-RESULT = "WIN "
+               ADD 1 TO WS-WINS
+               ADD HIST-WRONG-COUNT TO WS-WIN-WRONG-TOTAL
+           ELSE
+               ADD 1 TO WS-LOSSES
+               PERFORM TALLY-WORD-LOSS
+           END-IF.
+
+       TALLY-WORD-LOSS.
+           MOVE 'N' TO WS-WORD-FOUND
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-LOSS-WORD-COUNT
+               IF WS-LOSS-WORD(WS-INDEX) = HIST-WORD
+                   ADD 1 TO WS-LOSS-COUNT(WS-INDEX)
+                   MOVE 'Y' TO WS-WORD-FOUND
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-WORD-FOUND = 'N' AND WS-LOSS-WORD-COUNT < 200
+               ADD 1 TO WS-LOSS-WORD-COUNT
+               MOVE HIST-WORD TO WS-LOSS-WORD(WS-LOSS-WORD-COUNT)
+               MOVE 1 TO WS-LOSS-COUNT(WS-LOSS-WORD-COUNT)
+           END-IF.
+
+       COMPUTE-STATISTICS.
+           IF WS-GAMES-PLAYED > 0
+               COMPUTE WS-WIN-RATE ROUNDED =
+                   (WS-WINS / WS-GAMES-PLAYED) * 100
+           ELSE
+               MOVE ZERO TO WS-WIN-RATE
+           END-IF
+
+           IF WS-WINS > 0
+               COMPUTE WS-AVG-WRONG ROUNDED =
+                   WS-WIN-WRONG-TOTAL / WS-WINS
+           ELSE
+               MOVE ZERO TO WS-AVG-WRONG
+           END-IF
+
+           MOVE 0 TO WS-MAX-LOSS-COUNT
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-LOSS-WORD-COUNT
+               IF WS-LOSS-COUNT(WS-INDEX) > WS-MAX-LOSS-COUNT
+                   MOVE WS-LOSS-COUNT(WS-INDEX) TO WS-MAX-LOSS-COUNT
+               END-IF
+           END-PERFORM.
+
+       PRINT-REPORT.
+           DISPLAY " "
+           DISPLAY "Hangman end-of-day summary report"
+           DISPLAY "=================================="
+           DISPLAY "Games played       : " WS-GAMES-PLAYED
+           DISPLAY "Wins               : " WS-WINS
+           DISPLAY "Losses             : " WS-LOSSES
+           DISPLAY "Win rate           : " WS-WIN-RATE "%"
+           DISPLAY "Avg wrong per win  : " WS-AVG-WRONG
+           DISPLAY " "
+
+           IF WS-GAMES-PLAYED = 0
+               DISPLAY "No games found in the history file."
+           ELSE
+               IF WS-MAX-LOSS-COUNT = 0
+                   DISPLAY "No losses recorded - nothing to report here."
+               ELSE
+                   DISPLAY "Most frequently lost-on word(s) ("
+                       WS-MAX-LOSS-COUNT " loss(es) each):"
+                   PERFORM VARYING WS-INDEX FROM 1 BY 1
+                           UNTIL WS-INDEX > WS-LOSS-WORD-COUNT
+                       IF WS-LOSS-COUNT(WS-INDEX) = WS-MAX-LOSS-COUNT
+                           DISPLAY "  " WS-LOSS-WORD(WS-INDEX)
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-IF
+           DISPLAY " ".
